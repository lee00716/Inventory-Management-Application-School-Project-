@@ -0,0 +1,13 @@
+      *INVENTORY-RECORD-OLD - the 44-byte inventory record layout
+      *INVENT6.TXT was created under, before REORDER-TARGET-LEVEL,
+      *SUPPLIER-CODE-ALT, LAST-RECEIVED-DATE, LAST-ISSUED-DATE and
+      *CATEGORY-CODE were added to INVENTORY-RECORD. used only by
+      *INVENT-REORG to unload/reload the file under the new, wider
+      *layout.
+       01  OLD-INVENTORY-RECORD.
+           05  PART-NUMBER-OLD     PIC 9(7).
+           05  PART-NAME-OLD       PIC X(20).
+           05  QUANTITY-OLD        PIC 9(4).
+           05  UNIT-PRICE-OLD      PIC 9(4).
+           05  REORDER-POINT-OLD   PIC 9(4).
+           05  SUPPLIER-CODE-OLD   PIC X(5).
