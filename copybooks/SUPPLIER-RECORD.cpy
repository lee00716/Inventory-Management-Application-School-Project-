@@ -0,0 +1,5 @@
+      *SUPPLIER-RECORD layout shared by INVENTORY-REPORT and
+      *SUPPLIER-MAINT.
+       01  SUPPLIER-IN-RECORD.
+           05  SUPPLY-CODE         PIC X(5).
+           05  SUPPLY-NAME         PIC X(20).
