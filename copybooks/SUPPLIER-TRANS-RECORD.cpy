@@ -0,0 +1,6 @@
+      *SUPPLIER-TRANS-RECORD layout for SUPPLIER-MAINT - one
+      *transaction per input line: A = add, C = change, D = delete.
+       01  SUPPLIER-TRANS-RECORD.
+           05  TRANS-CODE          PIC X(1).
+           05  TRANS-SUPPLY-CODE   PIC X(5).
+           05  TRANS-SUPPLY-NAME   PIC X(20).
