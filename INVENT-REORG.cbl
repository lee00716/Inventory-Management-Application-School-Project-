@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENT-REORG.
+       AUTHOR. DAVID LEE.
+
+      *one-time utility to carry INVENT6.TXT forward from the 44-byte
+      *OLD-INVENTORY-RECORD layout to the current, wider INVENTORY-
+      *RECORD layout. INVENT6.TXT is ORGANIZATION INDEXED with a
+      *fixed physical record length, so INVENTORY-REPORT cannot just
+      *be pointed at it once the copybook grows - the file itself has
+      *to be unloaded under the old layout and reloaded under the new
+      *one first. run this once, before INVENTORY-REPORT is run
+      *against an INVENT6.TXT built under the old layout.
+      *
+      *REORDER-TARGET-LEVEL has no equivalent under the old layout, so
+      *it defaults to twice REORDER-POINT. SUPPLIER-CODE-ALT and
+      *CATEGORY-CODE default to SPACES and LAST-RECEIVED-DATE/
+      *LAST-ISSUED-DATE default to ZERO, which INVENTORY-REPORT's
+      *aging check already treats as NEVER-ACTIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-INVENT-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\INVENT6.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PART-NUMBER-OLD.
+
+           SELECT INVENT-UNLOAD-FILE
+              ASSIGN TO
+                 "C:\Users\Ruth\workspace\program3\INVENT6-UNLD.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-INVENT-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\INVENT6.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PART-NUMBER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-INVENT-FILE.
+       COPY INVENTORY-RECORD-OLD.
+
+       FD  INVENT-UNLOAD-FILE.
+       01  INVENT-UNLOAD-RECORD   PIC X(44).
+
+       FD  NEW-INVENT-FILE.
+       COPY INVENTORY-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  FLAGS-AND-COUNTERS.
+           05  EOF-FLAG-OLD        PIC X(3) VALUE "NO".
+           05  EOF-FLAG-UNLOAD     PIC X(3) VALUE "NO".
+
+       01  RECORDS-UNLOADED        PIC 9(7) VALUE ZERO.
+       01  RECORDS-RELOADED        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *the top of the tree which controls all modules
+       100-REORGANIZE-INVENT-FILE.
+           PERFORM 201-UNLOAD-OLD-INVENT-FILE.
+           PERFORM 202-RELOAD-NEW-INVENT-FILE.
+           DISPLAY "INVENT-REORG COMPLETE - UNLOADED "
+               RECORDS-UNLOADED " RELOADED " RECORDS-RELOADED.
+           STOP RUN.
+
+      *unloads INVENT6.TXT under its old 44-byte layout into a flat
+      *sequential file before the indexed file is recreated under the
+      *new, wider record layout
+       201-UNLOAD-OLD-INVENT-FILE.
+           OPEN INPUT  OLD-INVENT-FILE.
+           OPEN OUTPUT INVENT-UNLOAD-FILE.
+           PERFORM 301-READ-OLD-INVENT-RECORD.
+           PERFORM 302-WRITE-UNLOAD-RECORD
+               UNTIL EOF-FLAG-OLD = "YES".
+           CLOSE OLD-INVENT-FILE.
+           CLOSE INVENT-UNLOAD-FILE.
+
+      *reads the unloaded records back and rewrites INVENT6.TXT under
+      *the new record layout, defaulting the fields that did not
+      *exist under the old one
+       202-RELOAD-NEW-INVENT-FILE.
+           OPEN INPUT  INVENT-UNLOAD-FILE.
+           OPEN OUTPUT NEW-INVENT-FILE.
+           PERFORM 303-READ-UNLOAD-RECORD.
+           PERFORM 304-WRITE-NEW-INVENT-RECORD
+               UNTIL EOF-FLAG-UNLOAD = "YES".
+           CLOSE INVENT-UNLOAD-FILE.
+           CLOSE NEW-INVENT-FILE.
+
+      *reads one record under the old layout
+       301-READ-OLD-INVENT-RECORD.
+           READ OLD-INVENT-FILE
+           AT END MOVE "YES" TO EOF-FLAG-OLD.
+
+      *copies one old-layout record straight to the unload file
+       302-WRITE-UNLOAD-RECORD.
+           MOVE OLD-INVENTORY-RECORD TO INVENT-UNLOAD-RECORD.
+           WRITE INVENT-UNLOAD-RECORD.
+           ADD 1 TO RECORDS-UNLOADED.
+           PERFORM 301-READ-OLD-INVENT-RECORD.
+
+      *reads one unloaded record back into the old-layout record area
+       303-READ-UNLOAD-RECORD.
+           READ INVENT-UNLOAD-FILE INTO OLD-INVENTORY-RECORD
+           AT END MOVE "YES" TO EOF-FLAG-UNLOAD.
+
+      *builds and writes one record under the new layout, defaulting
+      *the fields that have no old-layout equivalent
+       304-WRITE-NEW-INVENT-RECORD.
+           MOVE SPACES TO INVENTORY-RECORD.
+           MOVE PART-NUMBER-OLD TO PART-NUMBER.
+           MOVE PART-NAME-OLD TO PART-NAME.
+           MOVE QUANTITY-OLD TO QUANTITY.
+           MOVE UNIT-PRICE-OLD TO UNIT-PRICE.
+           MOVE REORDER-POINT-OLD TO REORDER-POINT.
+           COMPUTE REORDER-TARGET-LEVEL = REORDER-POINT-OLD * 2.
+           MOVE SUPPLIER-CODE-OLD TO SUPPLIER-CODE.
+           MOVE SPACES TO SUPPLIER-CODE-ALT.
+           MOVE ZERO TO LAST-RECEIVED-DATE.
+           MOVE ZERO TO LAST-ISSUED-DATE.
+           MOVE SPACES TO CATEGORY-CODE.
+           WRITE INVENTORY-RECORD
+               INVALID KEY
+                   DISPLAY "INVENT-REORG - DUPLICATE KEY, PART "
+                       PART-NUMBER-OLD " SKIPPED"
+           END-WRITE.
+           ADD 1 TO RECORDS-RELOADED.
+           PERFORM 303-READ-UNLOAD-RECORD.
