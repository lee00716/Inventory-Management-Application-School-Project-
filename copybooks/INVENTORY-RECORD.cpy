@@ -0,0 +1,14 @@
+      *INVENTORY-RECORD layout shared by INVENTORY-REPORT and the
+      *programs that call it.
+       01  INVENTORY-RECORD.
+           05  PART-NUMBER         PIC 9(7).
+           05  PART-NAME           PIC X(20).
+           05  QUANTITY            PIC 9(4).
+           05  UNIT-PRICE          PIC 9(4)V99.
+           05  REORDER-POINT       PIC 9(4).
+           05  REORDER-TARGET-LEVEL PIC 9(4).
+           05  SUPPLIER-CODE       PIC X(5).
+           05  SUPPLIER-CODE-ALT   PIC X(5).
+           05  LAST-RECEIVED-DATE  PIC 9(8).
+           05  LAST-ISSUED-DATE    PIC 9(8).
+           05  CATEGORY-CODE       PIC X(4).
