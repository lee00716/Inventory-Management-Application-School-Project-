@@ -5,12 +5,12 @@
        DATA DIVISION.
        LINKAGE SECTION.
            01  QUANTITY        PIC 9(4).
-           01  UNIT-PRICE      PIC 9(4).
-           01  STOCK-VALUE-CALC    PIC 9(8).
-           01  TOTAL-VALUE-CALC    PIC 9(10).
+           01  UNIT-PRICE      PIC 9(4)V99.
+           01  STOCK-VALUE-CALC    PIC 9(8)V99.
+           01  TOTAL-VALUE-CALC    PIC 9(10)V99.
        
        PROCEDURE DIVISION USING QUANTITY UNIT-PRICE
-       STOCK-VALUE-CALC TOTAL-VALUE-CALC.
+           STOCK-VALUE-CALC TOTAL-VALUE-CALC.
       
       *Calculates stock value and total value
        CALCULATE-VALUES.
