@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-MAINT.
+       AUTHOR. DAVID LEE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPPLIER1.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS SUPPLY-CODE.
+
+           SELECT SUPPLIER-TRANS-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPPLYTRN.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPPLIER-MAINT-LOG
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPPLYLOG.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER-FILE
+           RECORD CONTAINS 25 CHARACTERS.
+       COPY SUPPLIER-RECORD.
+
+       FD  SUPPLIER-TRANS-FILE.
+       COPY SUPPLIER-TRANS-RECORD.
+
+       FD  SUPPLIER-MAINT-LOG.
+       01  SUPPLIER-LOG-RECORD-OUT    PIC X(54).
+
+       WORKING-STORAGE SECTION.
+       01  SUPPLIER-LOG-DETAIL.
+           05  LOG-TRANS-CODE         PIC X(1).
+           05  FILLER                 PIC X(1) VALUE SPACES.
+           05  LOG-SUPPLY-CODE        PIC X(5).
+           05  FILLER                 PIC X(1) VALUE SPACES.
+           05  LOG-SUPPLY-NAME        PIC X(20).
+           05  FILLER                 PIC X(1) VALUE SPACES.
+           05  LOG-STATUS             PIC X(25).
+
+       01  FLAGS-AND-COUNTERS.
+           05  EOF-FLAG-TRANS         PIC X(3) VALUE "NO".
+           05  SUPPLIER-FOUND-SWITCH  PIC X(3) VALUE "NO".
+               88  SUPPLIER-FOUND              VALUE "YES".
+
+       01  TRANS-READ                PIC 9(4) VALUE ZERO.
+       01  TRANS-ACCEPTED            PIC 9(4) VALUE ZERO.
+       01  TRANS-REJECTED            PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *the top of the tree which controls all modules
+       100-MAINTAIN-SUPPLIER-FILE.
+           PERFORM 201-INIT-SUPPLIER-MAINT.
+           PERFORM 202-PROCESS-TRANSACTION
+               UNTIL EOF-FLAG-TRANS = "YES".
+           PERFORM 203-TERMINATE-SUPPLIER-MAINT.
+           STOP RUN.
+
+      *initialization
+       201-INIT-SUPPLIER-MAINT.
+           PERFORM 301-OPEN-MAINT-FILES.
+           PERFORM 302-READ-TRANSACTION.
+
+      *mainline which applies one transaction to the supplier master
+       202-PROCESS-TRANSACTION.
+           EVALUATE TRANS-CODE
+               WHEN "A"
+                   PERFORM 401-ADD-SUPPLIER
+               WHEN "C"
+                   PERFORM 402-CHANGE-SUPPLIER
+               WHEN "D"
+                   PERFORM 403-DELETE-SUPPLIER
+               WHEN OTHER
+                   MOVE "INVALID TRANS CODE" TO LOG-STATUS
+                   PERFORM 404-WRITE-LOG-RECORD
+                   ADD 1 TO TRANS-REJECTED
+           END-EVALUATE.
+           PERFORM 302-READ-TRANSACTION.
+
+      *termination
+       203-TERMINATE-SUPPLIER-MAINT.
+           PERFORM 305-WRITE-MAINT-SUMMARY.
+           PERFORM 306-CLOSE-MAINT-FILES.
+
+      *open files
+       301-OPEN-MAINT-FILES.
+           OPEN I-O    SUPPLIER-FILE.
+           OPEN INPUT  SUPPLIER-TRANS-FILE.
+           OPEN OUTPUT SUPPLIER-MAINT-LOG.
+
+      *read one transaction record
+       302-READ-TRANSACTION.
+           READ SUPPLIER-TRANS-FILE
+           AT END MOVE "YES" TO EOF-FLAG-TRANS
+            NOT AT END ADD 1 TO TRANS-READ.
+
+      *writes run summary to the log
+       305-WRITE-MAINT-SUMMARY.
+           MOVE SPACES TO SUPPLIER-LOG-RECORD-OUT.
+           STRING "TRANSACTIONS READ " TRANS-READ
+               " ACCEPTED " TRANS-ACCEPTED
+               " REJECTED " TRANS-REJECTED
+               DELIMITED BY SIZE INTO SUPPLIER-LOG-RECORD-OUT.
+           WRITE SUPPLIER-LOG-RECORD-OUT.
+
+      *closes files
+       306-CLOSE-MAINT-FILES.
+           CLOSE SUPPLIER-FILE SUPPLIER-TRANS-FILE SUPPLIER-MAINT-LOG.
+
+      *adds a new supplier master record
+       401-ADD-SUPPLIER.
+           MOVE TRANS-SUPPLY-CODE TO SUPPLY-CODE.
+           MOVE TRANS-SUPPLY-NAME TO SUPPLY-NAME.
+           WRITE SUPPLIER-IN-RECORD
+               INVALID KEY
+                   MOVE "REJECTED - DUPLICATE CODE" TO LOG-STATUS
+                   ADD 1 TO TRANS-REJECTED
+               NOT INVALID KEY
+                   MOVE "ADDED" TO LOG-STATUS
+                   ADD 1 TO TRANS-ACCEPTED
+           END-WRITE.
+           PERFORM 404-WRITE-LOG-RECORD.
+
+      *changes the name on an existing supplier master record
+       402-CHANGE-SUPPLIER.
+           MOVE TRANS-SUPPLY-CODE TO SUPPLY-CODE.
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   MOVE "NO" TO SUPPLIER-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "YES" TO SUPPLIER-FOUND-SWITCH
+           END-READ.
+           IF SUPPLIER-FOUND
+               MOVE TRANS-SUPPLY-NAME TO SUPPLY-NAME
+               REWRITE SUPPLIER-IN-RECORD
+                   INVALID KEY
+                       MOVE "REJECTED - REWRITE FAILED" TO LOG-STATUS
+                       ADD 1 TO TRANS-REJECTED
+                   NOT INVALID KEY
+                       MOVE "CHANGED" TO LOG-STATUS
+                       ADD 1 TO TRANS-ACCEPTED
+               END-REWRITE
+           ELSE
+               MOVE "REJECTED - NOT ON FILE" TO LOG-STATUS
+               ADD 1 TO TRANS-REJECTED
+           END-IF.
+           PERFORM 404-WRITE-LOG-RECORD.
+
+      *retires (deletes) a supplier master record
+       403-DELETE-SUPPLIER.
+           MOVE TRANS-SUPPLY-CODE TO SUPPLY-CODE.
+           DELETE SUPPLIER-FILE
+               INVALID KEY
+                   MOVE "REJECTED - NOT ON FILE" TO LOG-STATUS
+                   ADD 1 TO TRANS-REJECTED
+               NOT INVALID KEY
+                   MOVE "DELETED" TO LOG-STATUS
+                   ADD 1 TO TRANS-ACCEPTED
+           END-DELETE.
+           PERFORM 404-WRITE-LOG-RECORD.
+
+      *writes one transaction result to the log file
+       404-WRITE-LOG-RECORD.
+           MOVE TRANS-CODE TO LOG-TRANS-CODE.
+           MOVE TRANS-SUPPLY-CODE TO LOG-SUPPLY-CODE.
+           MOVE TRANS-SUPPLY-NAME TO LOG-SUPPLY-NAME.
+           MOVE SUPPLIER-LOG-DETAIL TO SUPPLIER-LOG-RECORD-OUT.
+           WRITE SUPPLIER-LOG-RECORD-OUT.
