@@ -15,7 +15,7 @@
            SELECT SUPPLIER-FILE
               ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPPLIER1.TXT"
                  ORGANIZATION IS INDEXED
-                 ACCESS IS RANDOM
+                 ACCESS IS DYNAMIC
                  RECORD KEY IS SUPPLY-CODE.
 
            SELECT  INVENT-FILE-OUT
@@ -23,27 +23,122 @@
                  ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT REORDER-REPORT
-              ASSIGN TO "C:\Users\Ruth\workspace\program3\REORDER.TXT"  
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\REORDER.TXT"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\CHECKPNT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT CHECKPOINT-STATE-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\CHKSTATE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CHECKPOINT-STATE-STATUS.
+
+           SELECT AGING-REPORT
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\AGING.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPPLIER-EXCEPTION-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPPEXC.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\GLEXTR.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPPLIER-UTIL-REPORT
+              ASSIGN TO "C:\Users\Ruth\workspace\program3\SUPUTIL.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-IN.
-       COPY "C:\Users\Ruth\workspace\program3\INVENTORY-RECORD.txt".
-       
+       COPY INVENTORY-RECORD.
+
        FD  SUPPLIER-FILE
            RECORD CONTAINS 25 CHARACTERS.
-       01  SUPPLIER-IN-RECORD.
-           05 SUPPLY-CODE     PIC X(5).
-           05 SUPPLY-NAME     PIC X(20).
+       COPY SUPPLIER-RECORD.
 
        FD  INVENT-FILE-OUT.
-       01  INVENT-RECORD-OUT   PIC X(43).
+       01  INVENT-RECORD-OUT   PIC X(46).
 
        FD  REORDER-REPORT.
-       01  REORDER-RECORD-OUT  PIC X(54).
+       01  REORDER-RECORD-OUT  PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD-OUT   PIC 9(7).
+
+      *holds the in-memory REORDER-TABLE/GL-CATEGORY-TABLE/
+      *SUPPLIER-UTIL-TABLE contents across a checkpoint so a
+      *restarted run reloads them instead of starting them empty.
+      *one count record precedes each table's entries; the layout
+      *used to read/write a given entry is picked by CKSTATE-REC-TYPE
+       FD  CHECKPOINT-STATE-FILE.
+       01  CHECKPOINT-STATE-RECORD-OUT    PIC X(61).
+
+       FD  AGING-REPORT.
+       01  AGING-RECORD-OUT    PIC X(65).
+
+       FD  SUPPLIER-EXCEPTION-FILE.
+       01  SUPPLIER-EXCEPTION-RECORD-OUT  PIC X(50).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD-OUT      PIC X(30).
+
+       FD  SUPPLIER-UTIL-REPORT.
+       01  SUPPLIER-UTIL-RECORD-OUT   PIC X(69).
 
        WORKING-STORAGE SECTION.
+      *supplier-lookup exception file - logs every part number and
+      *supplier code for which the supplier master lookup failed
+       01  SUPPLIER-EXCEPTION-DETAIL.
+           05  PART-NUMBER-EXC     PIC 9(7).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  SUPPLY-CODE-EXC     PIC X(5).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  EXCEPTION-DATE-EXC  PIC 9(8).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  EXCEPTION-TIME-EXC  PIC 9(8).
+           05  FILLER              PIC X(16) VALUE SPACES.
+
+      *stale/slow-moving inventory report - flags ample-stock parts
+      *with no receipt or issue activity in the last 90/180 days
+       01  AGING-OUT-HEADERS.
+           05  FILLER  PIC X(11) VALUE "PART NUMBER".
+           05  FILLER  PIC X(2)  VALUE SPACES.
+           05  FILLER  PIC X(9)  VALUE "PART NAME".
+           05  FILLER  PIC X(2)  VALUE SPACES.
+           05  FILLER  PIC X(4)  VALUE "QTY.".
+           05  FILLER  PIC X(2)  VALUE SPACES.
+           05  FILLER  PIC X(8)  VALUE "LAST ACT".
+           05  FILLER  PIC X(2)  VALUE SPACES.
+           05  FILLER  PIC X(5)  VALUE "DAYS.".
+           05  FILLER  PIC X(2)  VALUE SPACES.
+           05  FILLER  PIC X(8)  VALUE "STATUS".
+           05  FILLER  PIC X(10) VALUE SPACES.
+
+       01  AGING-DETAIL-OUT.
+           05  PART-NUMBER-AGE     PIC 9(7).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  PART-NAME-AGE       PIC X(20).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  QTY-ON-HAND-AGE     PIC ZZZ9.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  LAST-ACTIVITY-AGE   PIC 9(8).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  DAYS-IDLE-AGE       PIC ZZZZ9.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  AGING-FLAG-OUT      PIC X(8).
+           05  FILLER              PIC X(3) VALUE SPACES.
+
+       01  CURRENT-DATE-WS        PIC 9(8) VALUE ZERO.
+       01  LAST-ACTIVITY-DATE     PIC 9(8) VALUE ZERO.
+       01  DAYS-SINCE-ACTIVITY    PIC S9(6) VALUE ZERO.
+       01  NEVER-ACTIVE-SWITCH    PIC X(3) VALUE "NO".
+           88  NEVER-ACTIVE               VALUE "YES".
+
        01  INVENT-OUT-HEADERS.
            05  PART-NUMBER-HEADER  PIC X(11) VALUE "PART NUMBER".
            05  PART-NAME-HEADER    PIC X(9) VALUE "PART NAME".
@@ -55,16 +150,16 @@
                10  FILLER            PIC X(4) VALUE SPACES.
                10  PART-NAME-OUT     PIC X(20).
                10  FILLER            PIC X(4) VALUE SPACES.
-               10  STOCK-VALUE-OUT   PIC ZZZZZZZ9 VALUE ZERO.
+               10  STOCK-VALUE-OUT   PIC ZZZZZZZ9.99 VALUE ZERO.
 
        01  CALCULATION-VALUES.
-           05  STOCK-VALUE-CALC    PIC 9(8) VALUE ZERO.
-           05  TOTAL-VALUE-CALC    PIC 9(10) VALUE ZERO.
+           05  STOCK-VALUE-CALC    PIC 9(8)V99 VALUE ZERO.
+           05  TOTAL-VALUE-CALC    PIC 9(10)V99 VALUE ZERO.
 
        01  AUDIT-TRAIL-OUT.
            05  FILLER              PIC X(5)   VALUE "VALUE ".
            05  FILLER              PIC X(2)   VALUE SPACES.
-           05  INVENT-TOTAL-VALUE  PIC $$$$$$$$$9 VALUE ZERO.
+           05  INVENT-TOTAL-VALUE  PIC $$$$$$$$$9.99 VALUE ZERO.
            05  FILLER              PIC X(2)   VALUE SPACES.
            05  FILLER              PIC X(4)   VALUE "READ ".
            05  FILLER              PIC X(2)   VALUE SPACES.
@@ -73,6 +168,82 @@
            05  FILLER              PIC X(7)   VALUE "WRITTEN".
            05  RECORDS-WRITTEN     PIC ZZZ9   .
 
+      *control-break inventory detail report - breaks on CATEGORY-CODE
+      *with a subtotal per category, a header and page number per page
+       01  PAGE-HEADER-LINE.
+           05  FILLER              PIC X(5)  VALUE "PAGE ".
+           05  PAGE-NO-OUT         PIC ZZZ9.
+           05  FILLER              PIC X(37) VALUE SPACES.
+
+       01  CATEGORY-SUBTOTAL-OUT.
+           05  FILLER                  PIC X(9) VALUE "SUBTOTAL ".
+           05  SUBTOTAL-CATEGORY-OUT   PIC X(4).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  SUBTOTAL-VALUE-OUT      PIC $$$$$$$$$9.99.
+           05  FILLER                  PIC X(18) VALUE SPACES.
+
+       01  CURRENT-CATEGORY-WS     PIC X(4) VALUE SPACES.
+       01  CATEGORY-SUBTOTAL-WS    PIC 9(10)V99 VALUE ZERO.
+       01  PAGE-NUMBER-WS          PIC 9(4) COMP VALUE ZERO.
+       01  LINES-ON-PAGE           PIC 9(4) COMP VALUE ZERO.
+       01  PAGE-SIZE-MAX           PIC 9(4) COMP VALUE 20.
+       01  FIRST-CATEGORY-SWITCH   PIC X(3) VALUE "YES".
+           88  FIRST-CATEGORY              VALUE "YES".
+       01  PAGE-BREAK-DUE-SWITCH   PIC X(3) VALUE "YES".
+           88  PAGE-BREAK-DUE              VALUE "YES".
+
+      *supplier utilization report - counts how many parts source to
+      *each supplier (and how many of those are low-stock) so dead
+      *vendor records and overloaded suppliers both show up
+       01  SUPPLIER-UTIL-TABLE.
+           05  SUPPLIER-UTIL-ENTRY OCCURS 500 TIMES.
+               10  SUPPLY-CODE-UTIL-TBL    PIC X(5).
+               10  PART-COUNT-UTIL-TBL     PIC 9(4) COMP.
+               10  LOW-STOCK-COUNT-UTIL-TBL    PIC 9(4) COMP.
+
+       01  SUPPLIER-UTIL-COUNT    PIC 9(4) COMP VALUE ZERO.
+       01  UTIL-SEARCH-I          PIC 9(4) COMP VALUE ZERO.
+       01  UTIL-SEARCH-KEY        PIC X(5) VALUE SPACES.
+       01  UTIL-FOUND-SWITCH      PIC X(3) VALUE "NO".
+           88  UTIL-FOUND                 VALUE "YES".
+
+       01  SUPPLIER-UTIL-HEADER-OUT.
+           05  FILLER  PIC X(12) VALUE "SUPPLY CODE ".
+           05  FILLER  PIC X(20) VALUE "SUPPLY NAME".
+           05  FILLER  PIC X(11) VALUE "PART COUNT ".
+           05  FILLER  PIC X(10) VALUE "LOW STOCK ".
+           05  FILLER  PIC X(16) VALUE "STATUS".
+
+       01  SUPPLIER-UTIL-DETAIL-OUT.
+           05  SUPPLY-CODE-UTIL-OUT    PIC X(5).
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  SUPPLY-NAME-UTIL-OUT    PIC X(20).
+           05  PART-COUNT-UTIL-OUT     PIC ZZZ9.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  LOW-STOCK-UTIL-OUT      PIC ZZZ9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  UTIL-STATUS-OUT         PIC X(16).
+
+      *month-end GL extract - one accumulated valuation total per
+      *part category, posted to the ledger system alongside the
+      *human-readable audit line
+       01  GL-CATEGORY-TABLE.
+           05  GL-CATEGORY-ENTRY OCCURS 50 TIMES.
+               10  CATEGORY-CODE-TBL   PIC X(4).
+               10  CATEGORY-TOTAL-TBL  PIC 9(10)V99.
+
+       01  GL-CATEGORY-COUNT      PIC 9(4) COMP VALUE ZERO.
+       01  GL-SEARCH-I            PIC 9(4) COMP VALUE ZERO.
+       01  GL-CATEGORY-FOUND-SWITCH   PIC X(3) VALUE "NO".
+           88  GL-CATEGORY-FOUND          VALUE "YES".
+
+       01  GL-EXTRACT-DETAIL-OUT.
+           05  GL-CATEGORY-OUT     PIC X(4).
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  GL-TOTAL-VALUE-OUT  PIC 9(10).99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  GL-BATCH-DATE-OUT   PIC 9(8).
+
        01  REORDER-RECORD.
            05  PART-NUMBER-REORDER PIC 9(7).
            05  FILLER              PIC X(1) VALUE SPACES.
@@ -80,15 +251,139 @@
            05  FILLER              PIC X(1) VALUE SPACES.
            05  QTY-ON-HAND-REORDER PIC 9(4).
            05  FILLER              PIC X(1) VALUE SPACES.
+           05  ORDER-QTY-REORDER   PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  SUPPLIER-CODE-REORDER  PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACES.
            05  SUPPLIER-NAME-REORDER   PIC X(20).
 
+      *PO-style grouped reorder report - candidates are staged into
+      *this table as the inventory file is read, then sorted by
+      *supplier and printed as one purchase order per supplier.
+       01  REORDER-TABLE.
+           05  REORDER-ENTRY OCCURS 500 TIMES.
+               10  PART-NUMBER-TBL     PIC 9(7).
+               10  PART-NAME-TBL       PIC X(20).
+               10  QTY-ON-HAND-TBL     PIC 9(4).
+               10  ORDER-QTY-TBL       PIC 9(4).
+               10  SUPPLIER-CODE-TBL   PIC X(5).
+               10  SUPPLIER-NAME-TBL   PIC X(20).
+       01  REORDER-ENTRY-HOLD.
+           05  PART-NUMBER-HOLD       PIC 9(7).
+           05  PART-NAME-HOLD         PIC X(20).
+           05  QTY-ON-HAND-HOLD       PIC 9(4).
+           05  ORDER-QTY-HOLD         PIC 9(4).
+           05  SUPPLIER-CODE-HOLD     PIC X(5).
+           05  SUPPLIER-NAME-HOLD     PIC X(20).
+
+       01  REORDER-COUNT          PIC 9(4) COMP VALUE ZERO.
+       01  SORT-I                 PIC 9(4) COMP VALUE ZERO.
+       01  SORT-J                 PIC 9(4) COMP VALUE ZERO.
+       01  PO-CURRENT-SUPPLIER    PIC X(5) VALUE SPACES.
+       01  PO-LINE-COUNT          PIC 9(4) VALUE ZERO.
+       01  PO-QTY-TOTAL           PIC 9(5) VALUE ZERO.
+
+       01  PO-HEADER-OUT.
+           05  FILLER              PIC X(16) VALUE "PURCHASE ORDER -".
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  PO-SUPPLIER-CODE-OUT    PIC X(5).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  PO-SUPPLIER-NAME-OUT    PIC X(20).
+           05  FILLER              PIC X(17) VALUE SPACES.
+
+       01  PO-COLUMN-HEADER-OUT.
+           05  FILLER  PIC X(11) VALUE "PART NUMBER".
+           05  FILLER  PIC X(4)  VALUE SPACES.
+           05  FILLER  PIC X(9)  VALUE "PART NAME".
+           05  FILLER  PIC X(13) VALUE SPACES.
+           05  FILLER  PIC X(7)  VALUE "ON HAND".
+           05  FILLER  PIC X(3)  VALUE SPACES.
+           05  FILLER  PIC X(9)  VALUE "ORDER QTY".
+           05  FILLER  PIC X(4)  VALUE SPACES.
+
+       01  PO-DETAIL-OUT.
+           05  PART-NUMBER-PO     PIC 9(7).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  PART-NAME-PO       PIC X(20).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  QTY-ON-HAND-PO     PIC ZZZ9.
+           05  FILLER             PIC X(6) VALUE SPACES.
+           05  ORDER-QTY-PO       PIC ZZZ9.
+           05  FILLER             PIC X(15) VALUE SPACES.
+
+       01  PO-FOOTER-OUT.
+           05  FILLER              PIC X(19) VALUE "TOTAL ORDER QTY:  ".
+           05  PO-TOTAL-ORDER-QTY  PIC ZZZZ9.
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  FILLER              PIC X(7) VALUE "LINES: ".
+           05  PO-TOTAL-LINES      PIC ZZZ9.
+           05  FILLER              PIC X(21) VALUE SPACES.
+
        01  FLAGS-AND-CONUNTERS.
            05  EOF-FLAG-INV   PIC X(3) VALUE "NO".
            05  EOF-FLAG-SUP   PIC X(3) VALUE "NO".
-           
+           05  RESTART-MODE-SWITCH PIC X(3) VALUE "NO".
+               88  RESTART-MODE            VALUE "YES".
+           05  SUPPLIER-LOOKUP-FOUND-SWITCH PIC X(3) VALUE "NO".
+               88  SUPPLIER-LOOKUP-FOUND           VALUE "YES".
+
        01 READ-DATA            PIC 9(4) VALUE ZERO.
        01 WRITTEN-DATA         PIC 9(4) VALUE ZERO.
 
+      *restart/checkpoint controls - CHECKPOINT-FILE holds only the
+      *last PART-NUMBER successfully processed, rewritten after every
+      *record so a failed run can resume just after that key without
+      *reprocessing - and without re-appending - any record whose
+      *report lines were already written in the crashed run
+       01  CHECKPOINT-STATUS          PIC X(2) VALUE SPACES.
+       01  LAST-CHECKPOINT-PART-NUMBER PIC 9(7) VALUE ZERO.
+
+      *CHECKPOINT-STATE-FILE carries the REORDER-TABLE,
+      *GL-CATEGORY-TABLE and SUPPLIER-UTIL-TABLE contents across a
+      *checkpoint, so a restarted run reloads the totals it had
+      *already accumulated instead of starting them empty and
+      *under-counting everything before the restart key. One count
+      *record precedes each table's entries, in a fixed order
+      *(reorder, then GL category, then supplier utilization);
+      *CKSTATE-REC-TYPE identifies which layout a given record uses.
+       01  CHECKPOINT-STATE-STATUS       PIC X(2) VALUE SPACES.
+       01  CHECKPOINT-STATE-EOF-SWITCH   PIC X(3) VALUE "NO".
+           88  CHECKPOINT-STATE-EOF              VALUE "YES".
+
+       01  CHECKPOINT-STATE-RECORD.
+           05  CKSTATE-REC-TYPE        PIC X(1).
+               88  CKSTATE-REORDER-COUNT-REC  VALUE "1".
+               88  CKSTATE-REORDER-ENTRY-REC  VALUE "2".
+               88  CKSTATE-GL-COUNT-REC       VALUE "3".
+               88  CKSTATE-GL-ENTRY-REC       VALUE "4".
+               88  CKSTATE-UTIL-COUNT-REC     VALUE "5".
+               88  CKSTATE-UTIL-ENTRY-REC     VALUE "6".
+               88  CKSTATE-AUDIT-REC          VALUE "7".
+           05  CKSTATE-PAYLOAD         PIC X(60).
+           05  CKSTATE-COUNT-VALUE REDEFINES CKSTATE-PAYLOAD
+                                           PIC 9(4).
+           05  CKSTATE-REORDER-ENTRY REDEFINES CKSTATE-PAYLOAD.
+               10  CKSTATE-PART-NUMBER     PIC 9(7).
+               10  CKSTATE-PART-NAME       PIC X(20).
+               10  CKSTATE-QTY-ON-HAND     PIC 9(4).
+               10  CKSTATE-ORDER-QTY       PIC 9(4).
+               10  CKSTATE-SUPPLIER-CODE   PIC X(5).
+               10  CKSTATE-SUPPLIER-NAME   PIC X(20).
+           05  CKSTATE-GL-ENTRY REDEFINES CKSTATE-PAYLOAD.
+               10  CKSTATE-CATEGORY-CODE   PIC X(4).
+               10  CKSTATE-CATEGORY-TOTAL  PIC 9(10)V99.
+               10  FILLER                  PIC X(44).
+           05  CKSTATE-UTIL-ENTRY REDEFINES CKSTATE-PAYLOAD.
+               10  CKSTATE-SUPPLY-CODE     PIC X(5).
+               10  CKSTATE-PART-COUNT      PIC 9(4).
+               10  CKSTATE-LOW-STOCK-COUNT PIC 9(4).
+               10  FILLER                  PIC X(47).
+           05  CKSTATE-AUDIT-ENTRY REDEFINES CKSTATE-PAYLOAD.
+               10  CKSTATE-TOTAL-VALUE-CALC   PIC 9(10)V99.
+               10  CKSTATE-READ-DATA          PIC 9(4).
+               10  CKSTATE-WRITTEN-DATA       PIC 9(4).
+               10  FILLER                     PIC X(40).
+
        PROCEDURE DIVISION.
       *the top of the tree which controls all modules
        100-PRODUCE-INVETORY-REPORT.
@@ -100,33 +395,295 @@
            
       *initialization
        201-INIT-INVENT-REPORT.
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD.
+           PERFORM 320-CHECK-FOR-RESTART.
            PERFORM 301-OPEN-INVENT-FILES.
+           IF RESTART-MODE
+               PERFORM 321-POSITION-FOR-RESTART
+           END-IF.
+           PERFORM 308-OPEN-REPORT-FILES.
            PERFORM 302-READ-INVENT-RECORD.
-           PERFORM 399-WRITE-HEADERS.
+           IF NOT RESTART-MODE
+               PERFORM 506-WRITE-AGING-HEADER
+           END-IF.
 
       *mainline which produces inventory record
        202-PRODUCE-INVENT-RECORD.
            PERFORM 303-CALL-CALCULATION.
+           PERFORM 701-CHECK-CONTROL-BREAK.
            PERFORM 305-WRITE-INVENT-DETAIL.
            IF QUANTITY < REORDER-POINT
-               PERFORM 309-WRITE-INVENTORY-REORDER.
+               PERFORM 309-WRITE-INVENTORY-REORDER
+           END-IF.
+           PERFORM 503-CHECK-STALE-INVENTORY.
+           PERFORM 601-ACCUMULATE-CATEGORY-TOTAL.
+           PERFORM 801-ACCUMULATE-SUPPLIER-UTIL.
+           PERFORM 322-CHECK-CHECKPOINT-DUE.
            PERFORM 302-READ-INVENT-RECORD.
 
       *termination
        203-TERNINATE-INVENT-REPORT.
+           IF NOT FIRST-CATEGORY
+               PERFORM 705-WRITE-CATEGORY-SUBTOTAL
+           END-IF.
            PERFORM 306-WRITE-AUDIT.
+           PERFORM 604-WRITE-GL-EXTRACT.
+           PERFORM 410-SORT-REORDER-TABLE.
+           PERFORM 413-WRITE-REORDER-REPORT.
+           PERFORM 804-WRITE-SUPPLIER-UTIL-REPORT.
+           PERFORM 324-CLEAR-CHECKPOINT.
            PERFORM 307-CLOSE-INVENT-FILES.
 
-      *open files
+      *opens the inventory/supplier input files only - the report
+      *files are not opened here because whether they come up EXTEND
+      *or OUTPUT depends on RESTART-MODE, and 321-POSITION-FOR-RESTART
+      *can still flip RESTART-MODE back to "NO" after this runs
        301-OPEN-INVENT-FILES.
            OPEN INPUT  INVENT-FILE-IN.
            OPEN INPUT  SUPPLIER-FILE.
-           OPEN OUTPUT INVENT-FILE-OUT.
-           OPEN OUTPUT REORDER-REPORT.
+
+      *opens the six report files - in restart mode the reports are
+      *extended rather than truncated so earlier output from the
+      *interrupted run survives. this is performed after
+      *321-POSITION-FOR-RESTART so a failed restart START (which
+      *falls back to full reprocessing) truncates the reports instead
+      *of appending a second copy of the run on top of them
+       308-OPEN-REPORT-FILES.
+           IF RESTART-MODE
+               OPEN EXTEND INVENT-FILE-OUT
+               OPEN EXTEND REORDER-REPORT
+               OPEN EXTEND AGING-REPORT
+               OPEN EXTEND SUPPLIER-EXCEPTION-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+               OPEN EXTEND SUPPLIER-UTIL-REPORT
+           ELSE
+               OPEN OUTPUT INVENT-FILE-OUT
+               OPEN OUTPUT REORDER-REPORT
+               OPEN OUTPUT AGING-REPORT
+               OPEN OUTPUT SUPPLIER-EXCEPTION-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               OPEN OUTPUT SUPPLIER-UTIL-REPORT
+           END-IF.
+
+      *checks CHECKPOINT-FILE for a part number left by a prior run
+      *that did not complete, and sets RESTART-MODE accordingly
+       320-CHECK-FOR-RESTART.
+           MOVE "NO" TO RESTART-MODE-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO LAST-CHECKPOINT-PART-NUMBER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LAST-CHECKPOINT-PART-NUMBER > ZERO
+                           MOVE "YES" TO RESTART-MODE-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *positions INVENT-FILE-IN just after the last checkpointed key,
+      *and reloads the tables that were accumulated up to that key
+       321-POSITION-FOR-RESTART.
+           MOVE LAST-CHECKPOINT-PART-NUMBER TO PART-NUMBER.
+           START INVENT-FILE-IN KEY IS GREATER THAN PART-NUMBER
+               INVALID KEY
+                   DISPLAY "RESTART KEY NOT FOUND - REPROCESSING"
+                   MOVE "NO" TO RESTART-MODE-SWITCH
+               NOT INVALID KEY
+                   PERFORM 326-LOAD-CHECKPOINT-STATE
+           END-START.
+
+      *writes a checkpoint after every record, so the reports opened
+      *EXTEND on restart never have to replay more than the one record
+      *that was in flight when a run stopped
+       322-CHECK-CHECKPOINT-DUE.
+           PERFORM 323-WRITE-CHECKPOINT.
+
+      *records the last PART-NUMBER successfully processed, along
+      *with the working tables accumulated up to that point
+       323-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE PART-NUMBER TO CHECKPOINT-RECORD-OUT.
+           WRITE CHECKPOINT-RECORD-OUT.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 325-WRITE-CHECKPOINT-STATE.
+
+      *clears the checkpoint once a run completes successfully so the
+      *next run starts from the beginning instead of restarting
+       324-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CHECKPOINT-RECORD-OUT.
+           WRITE CHECKPOINT-RECORD-OUT.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 327-CLEAR-CHECKPOINT-STATE.
+
+      *writes the current REORDER-TABLE, GL-CATEGORY-TABLE and
+      *SUPPLIER-UTIL-TABLE contents to CHECKPOINT-STATE-FILE, each
+      *table preceded by a count record, followed by a single record
+      *carrying the running TOTAL-VALUE-CALC/READ-DATA/WRITTEN-DATA
+      *audit totals
+       325-WRITE-CHECKPOINT-STATE.
+           OPEN OUTPUT CHECKPOINT-STATE-FILE.
+           MOVE "1" TO CKSTATE-REC-TYPE.
+           MOVE REORDER-COUNT TO CKSTATE-COUNT-VALUE.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+           PERFORM 330-WRITE-REORDER-STATE-ENTRY
+               VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > REORDER-COUNT.
+           MOVE "3" TO CKSTATE-REC-TYPE.
+           MOVE GL-CATEGORY-COUNT TO CKSTATE-COUNT-VALUE.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+           PERFORM 331-WRITE-GL-STATE-ENTRY
+               VARYING GL-SEARCH-I FROM 1 BY 1
+               UNTIL GL-SEARCH-I > GL-CATEGORY-COUNT.
+           MOVE "5" TO CKSTATE-REC-TYPE.
+           MOVE SUPPLIER-UTIL-COUNT TO CKSTATE-COUNT-VALUE.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+           PERFORM 332-WRITE-UTIL-STATE-ENTRY
+               VARYING UTIL-SEARCH-I FROM 1 BY 1
+               UNTIL UTIL-SEARCH-I > SUPPLIER-UTIL-COUNT.
+           MOVE "7" TO CKSTATE-REC-TYPE.
+           MOVE TOTAL-VALUE-CALC TO CKSTATE-TOTAL-VALUE-CALC.
+           MOVE READ-DATA TO CKSTATE-READ-DATA.
+           MOVE WRITTEN-DATA TO CKSTATE-WRITTEN-DATA.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+           CLOSE CHECKPOINT-STATE-FILE.
+
+      *writes one reorder-table entry to the checkpoint state file
+       330-WRITE-REORDER-STATE-ENTRY.
+           MOVE "2" TO CKSTATE-REC-TYPE.
+           MOVE PART-NUMBER-TBL(SORT-I)     TO CKSTATE-PART-NUMBER.
+           MOVE PART-NAME-TBL(SORT-I)       TO CKSTATE-PART-NAME.
+           MOVE QTY-ON-HAND-TBL(SORT-I)     TO CKSTATE-QTY-ON-HAND.
+           MOVE ORDER-QTY-TBL(SORT-I)       TO CKSTATE-ORDER-QTY.
+           MOVE SUPPLIER-CODE-TBL(SORT-I)   TO CKSTATE-SUPPLIER-CODE.
+           MOVE SUPPLIER-NAME-TBL(SORT-I)   TO CKSTATE-SUPPLIER-NAME.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+
+      *writes one GL-category-table entry to the checkpoint state file
+       331-WRITE-GL-STATE-ENTRY.
+           MOVE "4" TO CKSTATE-REC-TYPE.
+           MOVE CATEGORY-CODE-TBL(GL-SEARCH-I)
+               TO CKSTATE-CATEGORY-CODE.
+           MOVE CATEGORY-TOTAL-TBL(GL-SEARCH-I)
+               TO CKSTATE-CATEGORY-TOTAL.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+
+      *writes one supplier-utilization-table entry to the checkpoint
+      *state file
+       332-WRITE-UTIL-STATE-ENTRY.
+           MOVE "6" TO CKSTATE-REC-TYPE.
+           MOVE SUPPLY-CODE-UTIL-TBL(UTIL-SEARCH-I)
+               TO CKSTATE-SUPPLY-CODE.
+           MOVE PART-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+               TO CKSTATE-PART-COUNT.
+           MOVE LOW-STOCK-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+               TO CKSTATE-LOW-STOCK-COUNT.
+           WRITE CHECKPOINT-STATE-RECORD-OUT
+               FROM CHECKPOINT-STATE-RECORD.
+
+      *reloads REORDER-TABLE, GL-CATEGORY-TABLE and
+      *SUPPLIER-UTIL-TABLE from CHECKPOINT-STATE-FILE on restart,
+      *in the same fixed order they were written
+       326-LOAD-CHECKPOINT-STATE.
+           MOVE "NO" TO CHECKPOINT-STATE-EOF-SWITCH.
+           OPEN INPUT CHECKPOINT-STATE-FILE.
+           IF CHECKPOINT-STATE-STATUS NOT = "00"
+               MOVE "YES" TO CHECKPOINT-STATE-EOF-SWITCH
+           END-IF.
+           IF NOT CHECKPOINT-STATE-EOF
+               READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+                   AT END MOVE "YES" TO CHECKPOINT-STATE-EOF-SWITCH
+               END-READ
+           END-IF.
+           IF NOT CHECKPOINT-STATE-EOF
+               MOVE CKSTATE-COUNT-VALUE TO REORDER-COUNT
+               PERFORM 333-LOAD-REORDER-STATE-ENTRY
+                   VARYING SORT-I FROM 1 BY 1
+                   UNTIL SORT-I > REORDER-COUNT
+               READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+                   AT END MOVE "YES" TO CHECKPOINT-STATE-EOF-SWITCH
+               END-READ
+           END-IF.
+           IF NOT CHECKPOINT-STATE-EOF
+               MOVE CKSTATE-COUNT-VALUE TO GL-CATEGORY-COUNT
+               PERFORM 334-LOAD-GL-STATE-ENTRY
+                   VARYING GL-SEARCH-I FROM 1 BY 1
+                   UNTIL GL-SEARCH-I > GL-CATEGORY-COUNT
+               READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+                   AT END MOVE "YES" TO CHECKPOINT-STATE-EOF-SWITCH
+               END-READ
+           END-IF.
+           IF NOT CHECKPOINT-STATE-EOF
+               MOVE CKSTATE-COUNT-VALUE TO SUPPLIER-UTIL-COUNT
+               PERFORM 335-LOAD-UTIL-STATE-ENTRY
+                   VARYING UTIL-SEARCH-I FROM 1 BY 1
+                   UNTIL UTIL-SEARCH-I > SUPPLIER-UTIL-COUNT
+               READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+                   AT END MOVE "YES" TO CHECKPOINT-STATE-EOF-SWITCH
+               END-READ
+           END-IF.
+           IF NOT CHECKPOINT-STATE-EOF
+               MOVE CKSTATE-TOTAL-VALUE-CALC TO TOTAL-VALUE-CALC
+               MOVE CKSTATE-READ-DATA TO READ-DATA
+               MOVE CKSTATE-WRITTEN-DATA TO WRITTEN-DATA
+           END-IF.
+           IF CHECKPOINT-STATE-STATUS = "00"
+               CLOSE CHECKPOINT-STATE-FILE
+           END-IF.
+
+      *reloads one reorder-table entry from the checkpoint state file
+       333-LOAD-REORDER-STATE-ENTRY.
+           READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+               AT END CONTINUE
+           END-READ.
+           MOVE CKSTATE-PART-NUMBER   TO PART-NUMBER-TBL(SORT-I).
+           MOVE CKSTATE-PART-NAME     TO PART-NAME-TBL(SORT-I).
+           MOVE CKSTATE-QTY-ON-HAND   TO QTY-ON-HAND-TBL(SORT-I).
+           MOVE CKSTATE-ORDER-QTY     TO ORDER-QTY-TBL(SORT-I).
+           MOVE CKSTATE-SUPPLIER-CODE TO SUPPLIER-CODE-TBL(SORT-I).
+           MOVE CKSTATE-SUPPLIER-NAME TO SUPPLIER-NAME-TBL(SORT-I).
+
+      *reloads one GL-category-table entry from the checkpoint state
+      *file
+       334-LOAD-GL-STATE-ENTRY.
+           READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+               AT END CONTINUE
+           END-READ.
+           MOVE CKSTATE-CATEGORY-CODE
+               TO CATEGORY-CODE-TBL(GL-SEARCH-I).
+           MOVE CKSTATE-CATEGORY-TOTAL
+               TO CATEGORY-TOTAL-TBL(GL-SEARCH-I).
+
+      *reloads one supplier-utilization-table entry from the
+      *checkpoint state file
+       335-LOAD-UTIL-STATE-ENTRY.
+           READ CHECKPOINT-STATE-FILE INTO CHECKPOINT-STATE-RECORD
+               AT END CONTINUE
+           END-READ.
+           MOVE CKSTATE-SUPPLY-CODE
+               TO SUPPLY-CODE-UTIL-TBL(UTIL-SEARCH-I).
+           MOVE CKSTATE-PART-COUNT
+               TO PART-COUNT-UTIL-TBL(UTIL-SEARCH-I).
+           MOVE CKSTATE-LOW-STOCK-COUNT
+               TO LOW-STOCK-COUNT-UTIL-TBL(UTIL-SEARCH-I).
+
+      *empties the checkpoint state file once a run completes
+      *successfully, matching 324-CLEAR-CHECKPOINT
+       327-CLEAR-CHECKPOINT-STATE.
+           OPEN OUTPUT CHECKPOINT-STATE-FILE.
+           CLOSE CHECKPOINT-STATE-FILE.
 
       *read files
        302-READ-INVENT-RECORD.
-           READ INVENT-FILE-IN 
+           READ INVENT-FILE-IN
            AT END MOVE "YES" TO EOF-FLAG-INV
             NOT AT END ADD 1 TO READ-DATA.
 
@@ -136,8 +693,8 @@
 
       *calls calculation
        303-CALL-CALCULATION.
-          CALL "C:\CALCULATION" USING QUANTITY UNIT-PRICE
-          STOCK-VALUE-CALC TOTAL-VALUE-CALC.
+           CALL "C:\CALCULATION" USING QUANTITY UNIT-PRICE
+           STOCK-VALUE-CALC TOTAL-VALUE-CALC.
            
       *writes inventory record
        305-WRITE-INVENT-DETAIL.
@@ -147,6 +704,8 @@
            MOVE INVENT-DETAIL-OUT TO INVENT-RECORD-OUT.
            WRITE INVENT-RECORD-OUT.
            ADD 1 TO WRITTEN-DATA.
+           ADD 1 TO LINES-ON-PAGE.
+           ADD STOCK-VALUE-CALC TO CATEGORY-SUBTOTAL-WS.
 
       *writes audit data
        306-WRITE-AUDIT.
@@ -157,26 +716,429 @@
 
       *closes files
        307-CLOSE-INVENT-FILES.
-           CLOSE INVENT-FILE-IN  INVENT-FILE-OUT SUPPLIER-FILE 
-           REORDER-REPORT.
+           CLOSE INVENT-FILE-IN  INVENT-FILE-OUT SUPPLIER-FILE
+           REORDER-REPORT AGING-REPORT SUPPLIER-EXCEPTION-FILE
+           GL-EXTRACT-FILE SUPPLIER-UTIL-REPORT.
 
-      *controls moving and writing of reorder data
+      *controls moving and staging of reorder data - skips staging a
+      *candidate when the supplier lookup (primary and alternate
+      *both) failed, so a prior part's leftover fields never get
+      *staged as a stale/duplicate reorder entry
        309-WRITE-INVENTORY-REORDER.
+       MOVE "NO" TO SUPPLIER-LOOKUP-FOUND-SWITCH
        PERFORM 401-MOVE-SUPPLIER-DATA
-       PERFORM 402-WRITE-REORDER-DATA.
-       
-      *moves reorder record
+       IF SUPPLIER-LOOKUP-FOUND
+           PERFORM 403-CALCULATE-ORDER-QTY
+           PERFORM 404-ADD-REORDER-TABLE-ENTRY
+       END-IF.
+
+      *moves reorder record, falling back to the backup supplier code
+      *when the primary SUPPLY-CODE is not on the supplier file
        401-MOVE-SUPPLIER-DATA.
        MOVE SUPPLIER-CODE TO SUPPLY-CODE.
-       READ SUPPLIER-FILE 
+       READ SUPPLIER-FILE
            INVALID KEY
-               DISPLAY "INVALID KEY"
+               PERFORM 405-TRY-ALTERNATE-SUPPLIER
            NOT INVALID KEY
-               MOVE SUPPLY-NAME TO SUPPLIER-NAME-REORDER.
-               MOVE QUANTITY TO QTY-ON-HAND-REORDER.
-               MOVE PART-NAME-OUT TO PART-NAME-REORDER.
-               MOVE PART-NUMBER-OUT TO PART-NUMBER-REORDER.
-       
-      *writes reorder record
-       402-WRITE-REORDER-DATA.
-       WRITE REORDER-RECORD-OUT FROM REORDER-RECORD.
+               PERFORM 406-MOVE-SUPPLIER-FIELDS
+       END-READ.
+
+      *retries the lookup against the backup supplier code, if any
+       405-TRY-ALTERNATE-SUPPLIER.
+           IF SUPPLIER-CODE-ALT NOT = SPACES
+               MOVE SUPPLIER-CODE-ALT TO SUPPLY-CODE
+               READ SUPPLIER-FILE
+                   INVALID KEY
+                       PERFORM 407-WRITE-SUPPLIER-EXCEPTION
+                   NOT INVALID KEY
+                       PERFORM 406-MOVE-SUPPLIER-FIELDS
+               END-READ
+           ELSE
+               PERFORM 407-WRITE-SUPPLIER-EXCEPTION
+           END-IF.
+
+      *moves the matched supplier's data into the reorder record
+       406-MOVE-SUPPLIER-FIELDS.
+           MOVE "YES" TO SUPPLIER-LOOKUP-FOUND-SWITCH.
+           MOVE SUPPLY-CODE TO SUPPLIER-CODE-REORDER.
+           MOVE SUPPLY-NAME TO SUPPLIER-NAME-REORDER.
+           MOVE QUANTITY TO QTY-ON-HAND-REORDER.
+           MOVE PART-NAME-OUT TO PART-NAME-REORDER.
+           MOVE PART-NUMBER-OUT TO PART-NUMBER-REORDER.
+
+      *logs a failed supplier lookup (primary and backup both missing
+      *or not on file) to the exception file instead of the console
+       407-WRITE-SUPPLIER-EXCEPTION.
+           MOVE PART-NUMBER TO PART-NUMBER-EXC.
+           MOVE SUPPLY-CODE TO SUPPLY-CODE-EXC.
+           MOVE CURRENT-DATE-WS TO EXCEPTION-DATE-EXC.
+           ACCEPT EXCEPTION-TIME-EXC FROM TIME.
+           MOVE SUPPLIER-EXCEPTION-DETAIL TO
+               SUPPLIER-EXCEPTION-RECORD-OUT.
+           WRITE SUPPLIER-EXCEPTION-RECORD-OUT.
+
+      *calculates the suggested order-up-to quantity for purchasing
+       403-CALCULATE-ORDER-QTY.
+           IF REORDER-TARGET-LEVEL > QTY-ON-HAND-REORDER
+               SUBTRACT QTY-ON-HAND-REORDER FROM REORDER-TARGET-LEVEL
+                   GIVING ORDER-QTY-REORDER
+           ELSE
+               MOVE ZERO TO ORDER-QTY-REORDER
+           END-IF.
+
+      *stages a reorder candidate into the working table instead of
+      *writing it straight out, so it can be sorted by supplier first
+       404-ADD-REORDER-TABLE-ENTRY.
+           IF REORDER-COUNT < 500
+               ADD 1 TO REORDER-COUNT
+               MOVE PART-NUMBER-REORDER
+                   TO PART-NUMBER-TBL(REORDER-COUNT)
+               MOVE PART-NAME-REORDER
+                   TO PART-NAME-TBL(REORDER-COUNT)
+               MOVE QTY-ON-HAND-REORDER
+                   TO QTY-ON-HAND-TBL(REORDER-COUNT)
+               MOVE ORDER-QTY-REORDER
+                   TO ORDER-QTY-TBL(REORDER-COUNT)
+               MOVE SUPPLIER-CODE-REORDER
+                   TO SUPPLIER-CODE-TBL(REORDER-COUNT)
+               MOVE SUPPLIER-NAME-REORDER
+                   TO SUPPLIER-NAME-TBL(REORDER-COUNT)
+           ELSE
+               DISPLAY "REORDER-TABLE FULL - PART "
+                   PART-NUMBER-REORDER " DROPPED FROM PO REPORT"
+           END-IF.
+
+      *sorts the reorder table by supplier code then part number so
+      *the PO report can be grouped and control-broken by supplier
+       410-SORT-REORDER-TABLE.
+           IF REORDER-COUNT > 1
+               PERFORM 411-SORT-PASS
+                   VARYING SORT-I FROM 1 BY 1
+                   UNTIL SORT-I > REORDER-COUNT - 1
+           END-IF.
+
+      *one bubble-sort pass over the unsorted portion of the table
+       411-SORT-PASS.
+           PERFORM 412-COMPARE-AND-SWAP
+               VARYING SORT-J FROM 1 BY 1
+               UNTIL SORT-J > REORDER-COUNT - SORT-I.
+
+      *compares a pair of adjacent entries and swaps them if needed
+       412-COMPARE-AND-SWAP.
+           IF SUPPLIER-CODE-TBL(SORT-J) > SUPPLIER-CODE-TBL(SORT-J + 1)
+               PERFORM 414-SWAP-TABLE-ENTRIES
+           ELSE
+               IF SUPPLIER-CODE-TBL(SORT-J) =
+                   SUPPLIER-CODE-TBL(SORT-J + 1)
+               AND PART-NUMBER-TBL(SORT-J) >
+                   PART-NUMBER-TBL(SORT-J + 1)
+                   PERFORM 414-SWAP-TABLE-ENTRIES
+               END-IF
+           END-IF.
+
+      *writes the grouped PO-style reorder report from the sorted table
+       413-WRITE-REORDER-REPORT.
+           MOVE SPACES TO PO-CURRENT-SUPPLIER.
+           MOVE ZERO   TO PO-LINE-COUNT PO-QTY-TOTAL.
+           PERFORM 415-WRITE-PO-ENTRY
+               VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > REORDER-COUNT.
+           IF PO-LINE-COUNT > 0
+               PERFORM 417-WRITE-PO-FOOTER
+           END-IF.
+
+      *writes one PO entry, breaking to a new supplier header whenever
+      *the supplier code changes and closing out the prior PO's footer
+       415-WRITE-PO-ENTRY.
+           IF SUPPLIER-CODE-TBL(SORT-I) NOT = PO-CURRENT-SUPPLIER
+               IF PO-LINE-COUNT > 0
+                   PERFORM 417-WRITE-PO-FOOTER
+               END-IF
+               MOVE SUPPLIER-CODE-TBL(SORT-I) TO PO-CURRENT-SUPPLIER
+               MOVE ZERO TO PO-LINE-COUNT PO-QTY-TOTAL
+               PERFORM 416-WRITE-PO-HEADER
+           END-IF.
+           MOVE PART-NUMBER-TBL(SORT-I) TO PART-NUMBER-PO.
+           MOVE PART-NAME-TBL(SORT-I)   TO PART-NAME-PO.
+           MOVE QTY-ON-HAND-TBL(SORT-I) TO QTY-ON-HAND-PO.
+           MOVE ORDER-QTY-TBL(SORT-I)   TO ORDER-QTY-PO.
+           MOVE PO-DETAIL-OUT TO REORDER-RECORD-OUT.
+           WRITE REORDER-RECORD-OUT.
+           ADD 1 TO PO-LINE-COUNT.
+           ADD ORDER-QTY-TBL(SORT-I) TO PO-QTY-TOTAL.
+
+      *writes the purchase-order header and column headings
+       416-WRITE-PO-HEADER.
+           MOVE SUPPLIER-CODE-TBL(SORT-I) TO PO-SUPPLIER-CODE-OUT.
+           MOVE SUPPLIER-NAME-TBL(SORT-I) TO PO-SUPPLIER-NAME-OUT.
+           MOVE PO-HEADER-OUT TO REORDER-RECORD-OUT.
+           WRITE REORDER-RECORD-OUT.
+           MOVE PO-COLUMN-HEADER-OUT TO REORDER-RECORD-OUT.
+           WRITE REORDER-RECORD-OUT.
+
+      *writes the purchase-order subtotal footer
+       417-WRITE-PO-FOOTER.
+           MOVE PO-QTY-TOTAL  TO PO-TOTAL-ORDER-QTY.
+           MOVE PO-LINE-COUNT TO PO-TOTAL-LINES.
+           MOVE PO-FOOTER-OUT TO REORDER-RECORD-OUT.
+           WRITE REORDER-RECORD-OUT.
+           MOVE SPACES TO REORDER-RECORD-OUT.
+           WRITE REORDER-RECORD-OUT.
+
+      *swaps two adjacent reorder table entries during the sort
+       414-SWAP-TABLE-ENTRIES.
+           MOVE REORDER-ENTRY(SORT-J)     TO REORDER-ENTRY-HOLD.
+           MOVE REORDER-ENTRY(SORT-J + 1) TO REORDER-ENTRY(SORT-J).
+           MOVE REORDER-ENTRY-HOLD        TO REORDER-ENTRY(SORT-J + 1).
+
+      *flags ample-stock parts that have not moved in 90+ days, and
+      *parts that have never recorded a receipt or issue at all. a
+      *part whose QUANTITY exactly equals REORDER-POINT is treated as
+      *ample stock here (not as low stock by 309) so every part is
+      *covered by exactly one of the reorder and aging checks
+       503-CHECK-STALE-INVENTORY.
+           IF QUANTITY >= REORDER-POINT
+               PERFORM 504-CALCULATE-DAYS-SINCE-ACTIVITY
+               IF NEVER-ACTIVE OR DAYS-SINCE-ACTIVITY > 90
+                   PERFORM 505-WRITE-AGING-DETAIL
+               END-IF
+           END-IF.
+
+      *works out how many days have passed since the later of the
+      *last-received and last-issued dates. a part with no activity
+      *date at all has no real date to run INTEGER-OF-DATE against,
+      *so it is flagged NEVER-ACTIVE instead of computing a bogus
+      *day count off of zero
+       504-CALCULATE-DAYS-SINCE-ACTIVITY.
+           MOVE "NO" TO NEVER-ACTIVE-SWITCH.
+           IF LAST-RECEIVED-DATE > LAST-ISSUED-DATE
+               MOVE LAST-RECEIVED-DATE TO LAST-ACTIVITY-DATE
+           ELSE
+               MOVE LAST-ISSUED-DATE TO LAST-ACTIVITY-DATE
+           END-IF.
+           IF LAST-ACTIVITY-DATE = ZERO
+               MOVE "YES" TO NEVER-ACTIVE-SWITCH
+               MOVE ZERO TO DAYS-SINCE-ACTIVITY
+           ELSE
+               COMPUTE DAYS-SINCE-ACTIVITY =
+                   FUNCTION INTEGER-OF-DATE(CURRENT-DATE-WS) -
+                   FUNCTION INTEGER-OF-DATE(LAST-ACTIVITY-DATE)
+           END-IF.
+
+      *writes one line to the aging report
+       505-WRITE-AGING-DETAIL.
+           MOVE PART-NUMBER TO PART-NUMBER-AGE.
+           MOVE PART-NAME TO PART-NAME-AGE.
+           MOVE QUANTITY TO QTY-ON-HAND-AGE.
+           MOVE LAST-ACTIVITY-DATE TO LAST-ACTIVITY-AGE.
+           MOVE DAYS-SINCE-ACTIVITY TO DAYS-IDLE-AGE.
+           IF NEVER-ACTIVE
+               MOVE "NEVERUSD" TO AGING-FLAG-OUT
+           ELSE
+               IF DAYS-SINCE-ACTIVITY > 180
+                   MOVE "STALE180" TO AGING-FLAG-OUT
+               ELSE
+                   MOVE "STALE90 " TO AGING-FLAG-OUT
+               END-IF
+           END-IF.
+           MOVE AGING-DETAIL-OUT TO AGING-RECORD-OUT.
+           WRITE AGING-RECORD-OUT.
+
+      *writes the aging report column headings
+       506-WRITE-AGING-HEADER.
+           MOVE AGING-OUT-HEADERS TO AGING-RECORD-OUT.
+           WRITE AGING-RECORD-OUT.
+
+      *rolls this part's stock value into its category's running
+      *total for the month-end GL extract
+       601-ACCUMULATE-CATEGORY-TOTAL.
+           PERFORM 602-FIND-OR-ADD-CATEGORY.
+           IF GL-CATEGORY-FOUND
+               ADD STOCK-VALUE-CALC
+                   TO CATEGORY-TOTAL-TBL(GL-SEARCH-I)
+           END-IF.
+
+      *looks up CATEGORY-CODE in the table, adding a new zero-total
+      *entry the first time a category is seen
+       602-FIND-OR-ADD-CATEGORY.
+           MOVE "NO" TO GL-CATEGORY-FOUND-SWITCH.
+           MOVE ZERO TO GL-SEARCH-I.
+           PERFORM 603-SEARCH-CATEGORY-TABLE
+               VARYING GL-SEARCH-I FROM 1 BY 1
+               UNTIL GL-SEARCH-I > GL-CATEGORY-COUNT
+               OR GL-CATEGORY-FOUND.
+           IF NOT GL-CATEGORY-FOUND
+               IF GL-CATEGORY-COUNT < 50
+                   ADD 1 TO GL-CATEGORY-COUNT
+                   MOVE CATEGORY-CODE
+                       TO CATEGORY-CODE-TBL(GL-CATEGORY-COUNT)
+                   MOVE ZERO TO CATEGORY-TOTAL-TBL(GL-CATEGORY-COUNT)
+                   MOVE GL-CATEGORY-COUNT TO GL-SEARCH-I
+                   MOVE "YES" TO GL-CATEGORY-FOUND-SWITCH
+               ELSE
+                   DISPLAY "GL-CATEGORY-TABLE FULL - CATEGORY "
+                       CATEGORY-CODE " DROPPED FROM GL EXTRACT, PART "
+                       PART-NUMBER
+               END-IF
+           END-IF.
+
+      *tests one table subscript for a category-code match
+       603-SEARCH-CATEGORY-TABLE.
+           IF CATEGORY-CODE-TBL(GL-SEARCH-I) = CATEGORY-CODE
+               MOVE "YES" TO GL-CATEGORY-FOUND-SWITCH
+           END-IF.
+
+      *writes one GL extract line per category accumulated during
+      *the run
+       604-WRITE-GL-EXTRACT.
+           PERFORM 605-WRITE-GL-EXTRACT-ENTRY
+               VARYING GL-SEARCH-I FROM 1 BY 1
+               UNTIL GL-SEARCH-I > GL-CATEGORY-COUNT.
+
+      *formats and writes a single category's GL extract line
+       605-WRITE-GL-EXTRACT-ENTRY.
+           MOVE CATEGORY-CODE-TBL(GL-SEARCH-I) TO GL-CATEGORY-OUT.
+           MOVE CATEGORY-TOTAL-TBL(GL-SEARCH-I)
+               TO GL-TOTAL-VALUE-OUT.
+           MOVE CURRENT-DATE-WS TO GL-BATCH-DATE-OUT.
+           MOVE GL-EXTRACT-DETAIL-OUT TO GL-EXTRACT-RECORD-OUT.
+           WRITE GL-EXTRACT-RECORD-OUT.
+
+      *detects a change in CATEGORY-CODE or a full page and writes
+      *the prior category's subtotal and/or a new page header
+       701-CHECK-CONTROL-BREAK.
+           IF CATEGORY-CODE NOT = CURRENT-CATEGORY-WS
+               IF NOT FIRST-CATEGORY
+                   PERFORM 705-WRITE-CATEGORY-SUBTOTAL
+               END-IF
+               MOVE CATEGORY-CODE TO CURRENT-CATEGORY-WS
+               MOVE ZERO TO CATEGORY-SUBTOTAL-WS
+               MOVE "NO" TO FIRST-CATEGORY-SWITCH
+               MOVE "YES" TO PAGE-BREAK-DUE-SWITCH
+           END-IF.
+           IF LINES-ON-PAGE >= PAGE-SIZE-MAX
+               MOVE "YES" TO PAGE-BREAK-DUE-SWITCH
+           END-IF.
+           IF PAGE-BREAK-DUE
+               PERFORM 704-WRITE-PAGE-HEADER
+           END-IF.
+
+      *writes the page-number line and the column headings at the
+      *top of a new page
+       704-WRITE-PAGE-HEADER.
+           ADD 1 TO PAGE-NUMBER-WS.
+           MOVE PAGE-NUMBER-WS TO PAGE-NO-OUT.
+           MOVE PAGE-HEADER-LINE TO INVENT-RECORD-OUT.
+           WRITE INVENT-RECORD-OUT.
+           PERFORM 399-WRITE-HEADERS.
+           MOVE ZERO TO LINES-ON-PAGE.
+           MOVE "NO" TO PAGE-BREAK-DUE-SWITCH.
+
+      *writes the running total for the category just finished
+       705-WRITE-CATEGORY-SUBTOTAL.
+           MOVE CURRENT-CATEGORY-WS TO SUBTOTAL-CATEGORY-OUT.
+           MOVE CATEGORY-SUBTOTAL-WS TO SUBTOTAL-VALUE-OUT.
+           MOVE CATEGORY-SUBTOTAL-OUT TO INVENT-RECORD-OUT.
+           WRITE INVENT-RECORD-OUT.
+
+      *counts this part against its primary supplier's utilization
+      *totals as the inventory file is read
+       801-ACCUMULATE-SUPPLIER-UTIL.
+           MOVE SUPPLIER-CODE TO UTIL-SEARCH-KEY.
+           PERFORM 802-FIND-OR-ADD-SUPPLIER-UTIL.
+           IF UTIL-FOUND
+               ADD 1 TO PART-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+               IF QUANTITY < REORDER-POINT
+                   ADD 1 TO LOW-STOCK-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+               END-IF
+           END-IF.
+
+      *looks up UTIL-SEARCH-KEY in the table, adding a new zero-count
+      *entry the first time a supplier code is seen
+       802-FIND-OR-ADD-SUPPLIER-UTIL.
+           MOVE "NO" TO UTIL-FOUND-SWITCH.
+           MOVE ZERO TO UTIL-SEARCH-I.
+           PERFORM 803-SEARCH-SUPPLIER-UTIL-TABLE
+               VARYING UTIL-SEARCH-I FROM 1 BY 1
+               UNTIL UTIL-SEARCH-I > SUPPLIER-UTIL-COUNT
+               OR UTIL-FOUND.
+           IF NOT UTIL-FOUND
+               IF SUPPLIER-UTIL-COUNT < 500
+                   ADD 1 TO SUPPLIER-UTIL-COUNT
+                   MOVE UTIL-SEARCH-KEY
+                       TO SUPPLY-CODE-UTIL-TBL(SUPPLIER-UTIL-COUNT)
+                   MOVE ZERO
+                       TO PART-COUNT-UTIL-TBL(SUPPLIER-UTIL-COUNT)
+                   MOVE ZERO
+                       TO LOW-STOCK-COUNT-UTIL-TBL(SUPPLIER-UTIL-COUNT)
+                   MOVE SUPPLIER-UTIL-COUNT TO UTIL-SEARCH-I
+                   MOVE "YES" TO UTIL-FOUND-SWITCH
+               ELSE
+                   DISPLAY "SUPPLIER-UTIL-TABLE FULL - SUPPLIER "
+                       UTIL-SEARCH-KEY " DROPPED FROM UTIL REPORT"
+               END-IF
+           END-IF.
+
+      *tests one table subscript for a supplier-code match
+       803-SEARCH-SUPPLIER-UTIL-TABLE.
+           IF SUPPLY-CODE-UTIL-TBL(UTIL-SEARCH-I) = UTIL-SEARCH-KEY
+               MOVE "YES" TO UTIL-FOUND-SWITCH
+           END-IF.
+
+      *walks SUPPLIER-FILE sequentially start to finish and writes
+      *one utilization line per supplier on file
+       804-WRITE-SUPPLIER-UTIL-REPORT.
+           MOVE SUPPLIER-UTIL-HEADER-OUT TO SUPPLIER-UTIL-RECORD-OUT.
+           WRITE SUPPLIER-UTIL-RECORD-OUT.
+           MOVE "NO" TO EOF-FLAG-SUP.
+           MOVE LOW-VALUES TO SUPPLY-CODE.
+           START SUPPLIER-FILE KEY IS NOT LESS THAN SUPPLY-CODE
+               INVALID KEY
+                   MOVE "YES" TO EOF-FLAG-SUP
+           END-START.
+           PERFORM 805-READ-NEXT-SUPPLIER.
+           PERFORM 806-WRITE-SUPPLIER-UTIL-ENTRY
+               UNTIL EOF-FLAG-SUP = "YES".
+
+      *reads the next supplier master record for the utilization pass
+       805-READ-NEXT-SUPPLIER.
+           IF NOT EOF-FLAG-SUP = "YES"
+               READ SUPPLIER-FILE NEXT RECORD
+                   AT END MOVE "YES" TO EOF-FLAG-SUP
+               END-READ
+           END-IF.
+
+      *formats and writes one supplier's utilization line
+       806-WRITE-SUPPLIER-UTIL-ENTRY.
+           MOVE SUPPLY-CODE TO SUPPLY-CODE-UTIL-OUT.
+           MOVE SUPPLY-NAME TO SUPPLY-NAME-UTIL-OUT.
+           MOVE SUPPLY-CODE TO UTIL-SEARCH-KEY.
+           PERFORM 807-LOOKUP-SUPPLIER-UTIL-COUNTS.
+           IF UTIL-FOUND
+               MOVE PART-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+                   TO PART-COUNT-UTIL-OUT
+               MOVE LOW-STOCK-COUNT-UTIL-TBL(UTIL-SEARCH-I)
+                   TO LOW-STOCK-UTIL-OUT
+               IF LOW-STOCK-COUNT-UTIL-TBL(UTIL-SEARCH-I) > 1
+                   MOVE "MULTI LOW-STOCK " TO UTIL-STATUS-OUT
+               ELSE
+                   MOVE SPACES TO UTIL-STATUS-OUT
+               END-IF
+           ELSE
+               MOVE ZERO TO PART-COUNT-UTIL-OUT
+               MOVE ZERO TO LOW-STOCK-UTIL-OUT
+               MOVE "DEAD VENDOR" TO UTIL-STATUS-OUT
+           END-IF.
+           MOVE SUPPLIER-UTIL-DETAIL-OUT TO SUPPLIER-UTIL-RECORD-OUT.
+           WRITE SUPPLIER-UTIL-RECORD-OUT.
+           PERFORM 805-READ-NEXT-SUPPLIER.
+
+      *searches the utilization table for an existing supplier code,
+      *without adding a new entry if it isn't found
+       807-LOOKUP-SUPPLIER-UTIL-COUNTS.
+           MOVE "NO" TO UTIL-FOUND-SWITCH.
+           MOVE ZERO TO UTIL-SEARCH-I.
+           PERFORM 803-SEARCH-SUPPLIER-UTIL-TABLE
+               VARYING UTIL-SEARCH-I FROM 1 BY 1
+               UNTIL UTIL-SEARCH-I > SUPPLIER-UTIL-COUNT
+               OR UTIL-FOUND.
